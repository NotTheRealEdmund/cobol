@@ -3,6 +3,10 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   2026-08-08 - WS-TABLE now loads a warehouse/bin stock matrix
+      *                from an external file, with subscripted updates
+      *                for receipts and issues against WS-C(warehouse,bin).
       ******************************************************************
        *> Table individual elements can be accessed by using subscript.
        *> Subscript values can range from 1 to the number of times the table occurs.
@@ -11,16 +15,50 @@
        *> It is automatically created with occurs clause.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUBSCRIPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCK-FILE ASSIGN TO "STOCKFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STOCK-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-FILE.
+       01  STOCK-RECORD.
+           05 SR-B                 PIC A(2).
+           05 SR-D1                 PIC 9(3).
+           05 SR-D2                 PIC 9(3).
        WORKING-STORAGE SECTION.
            01 WS-TABLE.
                05 WS-A OCCURS 3 TIMES.
                  10 WS-B PIC A(2).
                  10 WS-C OCCURS 2 TIMES.
-                    15 WS-D PIC X(3).
+                    15 WS-D PIC 9(3).
+           01 WS-STOCK-STATUS      PIC X(2).
+               88 STOCK-OK              VALUE "00".
+               88 STOCK-EOF             VALUE "10".
+           01 WS-WAREHOUSE          PIC 9.
+           01 WS-BIN                PIC 9.
+           01 WS-QTY                PIC 9(3).
+           01 WS-MOVE-CHOICE        PIC 9 VALUE 0.
+               88 CHOICE-RECEIPT         VALUE 1.
+               88 CHOICE-ISSUE           VALUE 2.
+               88 CHOICE-DONE            VALUE 9.
+           01 WS-ROW-TOTAL          PIC 9(4).
+           01 WS-GRAND-TOTAL        PIC 9(5) VALUE 0.
+           01 WS-TOTAL-SUB          PIC 9.
+           01 WS-AUDIT-DETAIL       PIC X(56).
+           01 WS-A-TEMP             PIC X(8).
+           01 WS-SORT-I             PIC 9.
+           01 WS-SORT-J             PIC 9.
+           01 WS-SORT-LIMIT         PIC 9.
+           01 WS-WH-BIN-VALID       PIC X VALUE 'Y'.
+               88 WH-BIN-VALID          VALUE 'Y'.
+           COPY ERRFLDS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE '12ABCDEF34GHIJKL56MNOPQR' TO WS-TABLE.
+           PERFORM LOAD-TABLE.
+           PERFORM SORT-TABLE.
            DISPLAY 'WS-TABLE  : ' WS-TABLE.
            DISPLAY 'WS-A(1)   : ' WS-A(1).
            DISPLAY 'WS-C(1,1) : ' WS-C(1,1).
@@ -31,5 +69,147 @@
            DISPLAY 'WS-A(3)   : ' WS-A(3).
            DISPLAY 'WS-C(3,1) : ' WS-C(3,1).
            DISPLAY 'WS-C(3,2) : ' WS-C(3,2).
+           PERFORM TOTALS-PROCEDURE.
+           PERFORM UNTIL CHOICE-DONE
+               DISPLAY "1 = Receipt  2 = Issue  9 = Done"
+               DISPLAY "Select option: "
+               ACCEPT WS-MOVE-CHOICE
+               EVALUATE TRUE
+                   WHEN CHOICE-RECEIPT
+                       PERFORM RECEIVE-STOCK
+                   WHEN CHOICE-ISSUE
+                       PERFORM ISSUE-STOCK
+                   WHEN CHOICE-DONE
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Invalid option"
+               END-EVALUATE
+           END-PERFORM.
        STOP RUN.
+
+       TOTALS-PROCEDURE.
+       MOVE 0 TO WS-GRAND-TOTAL.
+       PERFORM VARYING WS-WAREHOUSE FROM 1 BY 1 UNTIL WS-WAREHOUSE > 3
+           MOVE 0 TO WS-ROW-TOTAL
+           PERFORM VARYING WS-TOTAL-SUB FROM 1 BY 1
+                   UNTIL WS-TOTAL-SUB > 2
+               ADD WS-D(WS-WAREHOUSE,WS-TOTAL-SUB) TO WS-ROW-TOTAL
+           END-PERFORM
+           DISPLAY "Row total WS-A(" WS-WAREHOUSE ") : " WS-ROW-TOTAL
+           ADD WS-ROW-TOTAL TO WS-GRAND-TOTAL
+       END-PERFORM.
+       DISPLAY "Grand total across all warehouses : " WS-GRAND-TOTAL.
+
+       LOAD-TABLE.
+       OPEN INPUT STOCK-FILE.
+       IF NOT STOCK-OK
+           MOVE "SUBSCRPT" TO WS-ERROR-PGM
+           STRING "UNABLE TO OPEN STOCKFIL, STATUS " DELIMITED BY SIZE
+               WS-STOCK-STATUS DELIMITED BY SIZE
+               INTO WS-ERROR-MSG
+           MOVE 8 TO WS-ERROR-CODE
+           PERFORM ABEND-PARA
+       ELSE
+           PERFORM VARYING WS-WAREHOUSE FROM 1 BY 1
+                   UNTIL WS-WAREHOUSE > 3 OR STOCK-EOF
+               READ STOCK-FILE
+                   AT END
+                       SET STOCK-EOF TO TRUE
+                   NOT AT END
+                       MOVE SR-B TO WS-B(WS-WAREHOUSE)
+                       MOVE SR-D1 TO WS-D(WS-WAREHOUSE,1)
+                       MOVE SR-D2 TO WS-D(WS-WAREHOUSE,2)
+               END-READ
+           END-PERFORM
+           CLOSE STOCK-FILE
+       END-IF.
+
+       SORT-TABLE.
+       PERFORM VARYING WS-SORT-I FROM 1 BY 1 UNTIL WS-SORT-I > 2
+           COMPUTE WS-SORT-LIMIT = 3 - WS-SORT-I
+           PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                   UNTIL WS-SORT-J > WS-SORT-LIMIT
+               IF WS-B(WS-SORT-J) > WS-B(WS-SORT-J + 1)
+                   MOVE WS-A(WS-SORT-J) TO WS-A-TEMP
+                   MOVE WS-A(WS-SORT-J + 1) TO WS-A(WS-SORT-J)
+                   MOVE WS-A-TEMP TO WS-A(WS-SORT-J + 1)
+               END-IF
+           END-PERFORM
+       END-PERFORM.
+
+       RECEIVE-STOCK.
+       PERFORM GET-WAREHOUSE-AND-BIN.
+       IF WH-BIN-VALID
+           DISPLAY "Enter quantity received: "
+           ACCEPT WS-QTY
+           ADD WS-QTY TO WS-D(WS-WAREHOUSE,WS-BIN)
+           DISPLAY "WS-C(" WS-WAREHOUSE "," WS-BIN ") is now "
+               WS-D(WS-WAREHOUSE,WS-BIN)
+           PERFORM SAVE-TABLE
+           STRING "RECEIPT WH=" DELIMITED BY SIZE
+               WS-WAREHOUSE DELIMITED BY SIZE
+               " BIN=" DELIMITED BY SIZE
+               WS-BIN DELIMITED BY SIZE
+               " QTY=" DELIMITED BY SIZE
+               WS-QTY DELIMITED BY SIZE
+               INTO WS-AUDIT-DETAIL
+           CALL 'AUDITLOG' USING "SUBSCRPT", WS-AUDIT-DETAIL
+       END-IF.
+
+       ISSUE-STOCK.
+       PERFORM GET-WAREHOUSE-AND-BIN.
+       IF WH-BIN-VALID
+           DISPLAY "Enter quantity issued: "
+           ACCEPT WS-QTY
+           IF WS-QTY > WS-D(WS-WAREHOUSE,WS-BIN)
+               DISPLAY "REJECTED: issue exceeds quantity on hand"
+           ELSE
+               SUBTRACT WS-QTY FROM WS-D(WS-WAREHOUSE,WS-BIN)
+               DISPLAY "WS-C(" WS-WAREHOUSE "," WS-BIN ") is now "
+                   WS-D(WS-WAREHOUSE,WS-BIN)
+               PERFORM SAVE-TABLE
+               STRING "ISSUE WH=" DELIMITED BY SIZE
+                   WS-WAREHOUSE DELIMITED BY SIZE
+                   " BIN=" DELIMITED BY SIZE
+                   WS-BIN DELIMITED BY SIZE
+                   " QTY=" DELIMITED BY SIZE
+                   WS-QTY DELIMITED BY SIZE
+                   INTO WS-AUDIT-DETAIL
+               CALL 'AUDITLOG' USING "SUBSCRPT", WS-AUDIT-DETAIL
+           END-IF
+       END-IF.
+
+       SAVE-TABLE.
+       OPEN OUTPUT STOCK-FILE.
+       IF NOT STOCK-OK
+           MOVE "SUBSCRPT" TO WS-ERROR-PGM
+           STRING "UNABLE TO OPEN STOCKFIL FOR SAVE, STATUS "
+               DELIMITED BY SIZE
+               WS-STOCK-STATUS DELIMITED BY SIZE
+               INTO WS-ERROR-MSG
+           MOVE 8 TO WS-ERROR-CODE
+           PERFORM ABEND-PARA
+       END-IF.
+       PERFORM VARYING WS-WAREHOUSE FROM 1 BY 1 UNTIL WS-WAREHOUSE > 3
+           MOVE WS-B(WS-WAREHOUSE) TO SR-B
+           MOVE WS-D(WS-WAREHOUSE,1) TO SR-D1
+           MOVE WS-D(WS-WAREHOUSE,2) TO SR-D2
+           WRITE STOCK-RECORD
+       END-PERFORM.
+       CLOSE STOCK-FILE.
+       DISPLAY "Table saved back to STOCKFIL".
+
+       GET-WAREHOUSE-AND-BIN.
+       MOVE 'Y' TO WS-WH-BIN-VALID.
+       DISPLAY "Enter warehouse (1-3): ".
+       ACCEPT WS-WAREHOUSE.
+       DISPLAY "Enter bin (1-2): ".
+       ACCEPT WS-BIN.
+       IF WS-WAREHOUSE < 1 OR WS-WAREHOUSE > 3
+               OR WS-BIN < 1 OR WS-BIN > 2
+           DISPLAY "INDEX ERROR: warehouse/bin exceeds the table bounds"
+           MOVE 'N' TO WS-WH-BIN-VALID
+       END-IF.
+
+       COPY ERRHAND.
        END PROGRAM SUBSCRIPT.
