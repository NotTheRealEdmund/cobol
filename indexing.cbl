@@ -3,6 +3,13 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   2026-08-08 - WS-TABLE is now loaded from an external code file
+      *                at startup instead of a hardcoded literal.
+      *   2026-08-08 - The startup lookup now goes through SEARCH-PARA's
+      *                SEARCH ALL instead of the nested A-PARA/C-PARA
+      *                walk; A-PARA/C-PARA are kept as an on-demand
+      *                "list all entries" option (menu choice 2).
       ******************************************************************
        *> Table elements can also be accessed using index.
        *> An index is a displacement of element from the start of the table.
@@ -10,22 +17,163 @@
        *> The value of index can be changed using SET statement and PERFORM Varying option.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INDEXING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CODE-FILE ASSIGN TO "CODEFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CODE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CODE-FILE.
+       01  CODE-RECORD.
+           05 CR-B                 PIC A(2).
+           05 CR-D1                 PIC X(3).
+           05 CR-D2                 PIC X(3).
        WORKING-STORAGE SECTION.
            01 WS-TABLE.
                05 WS-A OCCURS 3 TIMES INDEXED BY I.
                    10 WS-B PIC A(2).
-                   10 WS-C OCCURS 2 TIMES INDEXED BY J.
+                   10 WS-C OCCURS 2 TIMES
+                       ASCENDING KEY IS WS-D
+                       INDEXED BY J.
                        15 WS-D PIC X(3).
+           01 WS-CODE-STATUS        PIC X(2).
+               88 CODE-OK               VALUE "00".
+               88 CODE-EOF              VALUE "10".
+           01 WS-SEARCH-D           PIC X(3).
+           01 WS-SEARCH-FOUND       PIC X VALUE 'N'.
+               88 SEARCH-D-FOUND        VALUE 'Y'.
+           01 WS-AUDIT-DETAIL       PIC X(56).
+           01 WS-EDIT-I             PIC 9.
+           01 WS-EDIT-J             PIC 9.
+           01 WS-NEW-D              PIC X(3).
+           01 WS-MAINT-CHOICE       PIC 9 VALUE 0.
+               88 CHOICE-EDIT           VALUE 1.
+               88 CHOICE-LIST           VALUE 2.
+               88 CHOICE-DONE           VALUE 9.
+           COPY ERRFLDS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE '12ABCDEF34GHIJKL56MNOPQR' TO WS-TABLE.
-           PERFORM A-PARA VARYING I FROM 1 BY 1 UNTIL I>3
+           PERFORM LOAD-TABLE.
+           PERFORM SEARCH-PARA
+           PERFORM UNTIL CHOICE-DONE
+               DISPLAY "1 = Edit an entry  2 = List all entries  "
+                   "9 = Done"
+               DISPLAY "Select option: "
+               ACCEPT WS-MAINT-CHOICE
+               EVALUATE TRUE
+                   WHEN CHOICE-EDIT
+                       PERFORM EDIT-PARA
+                   WHEN CHOICE-LIST
+                       PERFORM A-PARA VARYING I FROM 1 BY 1 UNTIL I>3
+                   WHEN CHOICE-DONE
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Invalid option"
+               END-EVALUATE
+           END-PERFORM
            STOP RUN.
 
+           SEARCH-PARA.
+           DISPLAY "Enter a 3-character code to look up: ".
+           ACCEPT WS-SEARCH-D.
+           MOVE 'N' TO WS-SEARCH-FOUND.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I>3
+               SEARCH ALL WS-C
+                   WHEN WS-D(I,J) = WS-SEARCH-D
+                       SET SEARCH-D-FOUND TO TRUE
+                       DISPLAY "Found " WS-SEARCH-D " at WS-A("
+                           I ") WS-C(" J ")"
+               END-SEARCH
+           END-PERFORM.
+           IF NOT SEARCH-D-FOUND
+               DISPLAY WS-SEARCH-D " was not found in the table"
+           END-IF.
+           STRING "SEARCH CODE=" DELIMITED BY SIZE
+               WS-SEARCH-D DELIMITED BY SIZE
+               INTO WS-AUDIT-DETAIL.
+           CALL 'AUDITLOG' USING "INDEXING", WS-AUDIT-DETAIL.
+
+           LOAD-TABLE.
+           OPEN INPUT CODE-FILE.
+           IF NOT CODE-OK
+               DISPLAY "Unable to open CODEFILE, defaulting the table"
+               MOVE '12ABCDEF34GHIJKL56MNOPQR' TO WS-TABLE
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I>3 OR CODE-EOF
+                   READ CODE-FILE
+                       AT END
+                           SET CODE-EOF TO TRUE
+                       NOT AT END
+                           MOVE CR-B TO WS-B(I)
+                           MOVE CR-D1 TO WS-D(I,1)
+                           MOVE CR-D2 TO WS-D(I,2)
+                   END-READ
+               END-PERFORM
+               CLOSE CODE-FILE
+           END-IF.
+
            A-PARA.
-           PERFORM C-PARA VARYING J FROM 1 BY 1 UNTIL J>2.
+           IF I > 3
+               DISPLAY "INDEX ERROR: I exceeds the WS-A OCCURS limit"
+           ELSE
+               PERFORM C-PARA VARYING J FROM 1 BY 1 UNTIL J>2
+           END-IF.
 
            C-PARA.
-           DISPLAY WS-C(I,J).
+           IF J > 2
+               DISPLAY "INDEX ERROR: J exceeds the WS-C OCCURS limit"
+           ELSE
+               DISPLAY WS-C(I,J)
+           END-IF.
+
+           EDIT-PARA.
+           DISPLAY "Enter WS-A position to edit (1-3): ".
+           ACCEPT WS-EDIT-I.
+           DISPLAY "Enter WS-C position to edit (1-2): ".
+           ACCEPT WS-EDIT-J.
+           IF WS-EDIT-I > 3 OR WS-EDIT-I < 1
+                   OR WS-EDIT-J > 2 OR WS-EDIT-J < 1
+               DISPLAY "INDEX ERROR: position exceeds the table bounds"
+           ELSE
+               DISPLAY "Enter new 3-character value: "
+               ACCEPT WS-NEW-D
+               MOVE WS-NEW-D TO WS-D(WS-EDIT-I, WS-EDIT-J)
+               DISPLAY "WS-C(" WS-EDIT-I "," WS-EDIT-J
+                   ") updated to " WS-NEW-D
+               DISPLAY "Note: entries must stay in ascending order "
+                   "within a row for SEARCH ALL to keep working"
+               PERFORM SAVE-TABLE
+               STRING "EDIT WS-A=" DELIMITED BY SIZE
+                   WS-EDIT-I DELIMITED BY SIZE
+                   " WS-C=" DELIMITED BY SIZE
+                   WS-EDIT-J DELIMITED BY SIZE
+                   " NEWVAL=" DELIMITED BY SIZE
+                   WS-NEW-D DELIMITED BY SIZE
+                   INTO WS-AUDIT-DETAIL
+               CALL 'AUDITLOG' USING "INDEXING", WS-AUDIT-DETAIL
+           END-IF.
+
+           SAVE-TABLE.
+           OPEN OUTPUT CODE-FILE.
+           IF NOT CODE-OK
+               MOVE "INDEXING" TO WS-ERROR-PGM
+               STRING "UNABLE TO OPEN CODEFILE FOR SAVE, STATUS "
+                   DELIMITED BY SIZE
+                   WS-CODE-STATUS DELIMITED BY SIZE
+                   INTO WS-ERROR-MSG
+               MOVE 8 TO WS-ERROR-CODE
+               PERFORM ABEND-PARA
+           END-IF.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I>3
+               MOVE WS-B(I) TO CR-B
+               MOVE WS-D(I,1) TO CR-D1
+               MOVE WS-D(I,2) TO CR-D2
+               WRITE CODE-RECORD
+           END-PERFORM.
+           CLOSE CODE-FILE.
+           DISPLAY "Table saved back to CODEFILE".
+
+           COPY ERRHAND.
        END PROGRAM INDEXING.
