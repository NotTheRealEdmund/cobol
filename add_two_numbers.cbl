@@ -3,22 +3,324 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   2026-08-08 - Added batch mode driven off a transaction file
+      *                of amount pairs, producing a control total.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADD-TWO-NUMBERS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT BATCH-REPORT ASSIGN TO "TOTALRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CONTROL-COUNT-FILE ASSIGN TO "CTLCNTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLCNT-STATUS.
        DATA DIVISION.
-      *FILE SECTION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TR-NUM1          PIC 9(5).
+           05 TR-NUM2          PIC 9(5).
+       FD  BATCH-REPORT.
+       01  BATCH-REPORT-LINE       PIC X(80).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE          PIC X(80).
+       FD  CONTROL-COUNT-FILE.
+       01  CONTROL-COUNT-LINE       PIC X(80).
        WORKING-STORAGE SECTION.
+           COPY BATCHHDR.
+           COPY BATCHTRL.
+           COPY CKPTREC.
+           COPY CTLCNTR.
+           COPY ERRFLDS.
+       01 WS-CTLCNT-STATUS     PIC X(2).
+           88 CTLCNT-OK             VALUE "00".
+           88 CTLCNT-EOF            VALUE "10".
+       01 WS-CTLCNT-FOUND      PIC X VALUE 'N'.
+           88 CTLCNT-FOUND          VALUE 'Y'.
+       01 WS-RPT-STATUS        PIC X(2).
+           88 RPT-OK                VALUE "00".
+       01 WS-CKPT-STATUS       PIC X(2).
+           88 CKPT-OK               VALUE "00".
+       01 WS-CHECKPOINT-EVERY  PIC 9(3) VALUE 5.
+       01 WS-RESTART           PIC X VALUE 'N'.
+           88 RESTART-REQUESTED     VALUE 'Y', 'y'.
+       01 WS-SKIP-SUB          PIC 9(7).
        01 WS-NUM1      PIC 9(5).
        01 WS-NUM2      PIC 9(5).
        01 WS-NUM3      PIC 9(6).
+       01 WS-TRANS-STATUS      PIC X(2).
+           88 TRANS-OK              VALUE "00".
+           88 TRANS-EOF             VALUE "10".
+       01 WS-MODE              PIC 9 VALUE 1.
+           88 MODE-INTERACTIVE      VALUE 1.
+           88 MODE-BATCH            VALUE 2.
+           88 MODE-RUNNING-TOTAL    VALUE 3.
+       01 WS-CONTROL-TOTAL     PIC 9(9) VALUE 0.
+       01 WS-BATCH-COUNT       PIC 9(7) VALUE 0.
+       01 WS-SENTINEL          PIC 9(5) VALUE 99999.
+       01 WS-GRAND-TOTAL       PIC 9(9) VALUE 0.
+       01 WS-PAIR-COUNT        PIC 9(7) VALUE 0.
+       01 WS-AUDIT-DETAIL      PIC X(56).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "1 = Add one pair from the console".
+           DISPLAY "2 = Total a transaction file (TRANFILE)".
+           DISPLAY "3 = Add pairs until " WS-SENTINEL " is entered".
+           DISPLAY "Select mode: ".
+           ACCEPT WS-MODE.
+           EVALUATE TRUE
+               WHEN MODE-BATCH
+                   PERFORM BATCH-PROCEDURE
+               WHEN MODE-RUNNING-TOTAL
+                   PERFORM RUNNING-TOTAL-PROCEDURE
+               WHEN OTHER
+                   PERFORM INTERACTIVE-PROCEDURE
+           END-EVALUATE.
+           STOP RUN.
+
+       RUNNING-TOTAL-PROCEDURE.
+           PERFORM UNTIL WS-NUM1 = WS-SENTINEL
+               DISPLAY "Enter any number (" WS-SENTINEL " to end): "
+               ACCEPT WS-NUM1
+               PERFORM UNTIL WS-NUM1 IS NUMERIC
+                   DISPLAY "Invalid entry, digits only, re-enter: "
+                   ACCEPT WS-NUM1
+               END-PERFORM
+               IF WS-NUM1 NOT = WS-SENTINEL
+                   DISPLAY "Enter any number (" WS-SENTINEL " to end): "
+                   ACCEPT WS-NUM2
+                   PERFORM UNTIL WS-NUM2 IS NUMERIC
+                       DISPLAY "Invalid entry, digits only, re-enter: "
+                       ACCEPT WS-NUM2
+                   END-PERFORM
+                   IF WS-NUM2 = WS-SENTINEL
+                       ADD WS-NUM1 TO WS-GRAND-TOTAL
+                       ADD 1 TO WS-PAIR-COUNT
+                       DISPLAY "Unpaired final entry " WS-NUM1
+                           " added on its own, running total is now "
+                           WS-GRAND-TOTAL
+                       MOVE WS-SENTINEL TO WS-NUM1
+                   ELSE
+                       ADD WS-NUM1, WS-NUM2 GIVING WS-NUM3
+                           ON SIZE ERROR
+                               DISPLAY "REJECTED: " WS-NUM1 " + "
+                                   WS-NUM2
+                                   " overflows a 6-digit total"
+                           NOT ON SIZE ERROR
+                               ADD WS-NUM3 TO WS-GRAND-TOTAL
+                               ADD 1 TO WS-PAIR-COUNT
+                               DISPLAY "Running total is now "
+                                   WS-GRAND-TOTAL
+                       END-ADD
+                   END-IF
+               END-IF
+           END-PERFORM.
+           DISPLAY "Pairs processed: " WS-PAIR-COUNT.
+           DISPLAY "Grand total: " WS-GRAND-TOTAL.
+           STRING "RUNNING TOTAL PAIRS=" DELIMITED BY SIZE
+               WS-PAIR-COUNT DELIMITED BY SIZE
+               " TOTAL=" DELIMITED BY SIZE
+               WS-GRAND-TOTAL DELIMITED BY SIZE
+               INTO WS-AUDIT-DETAIL.
+           CALL 'AUDITLOG' USING "ADDTWO  ", WS-AUDIT-DETAIL.
+
+       INTERACTIVE-PROCEDURE.
            DISPLAY "Enter any number (No more than 5 digits): ".
            ACCEPT WS-NUM1.
+           PERFORM UNTIL WS-NUM1 IS NUMERIC
+               DISPLAY "Invalid entry, digits only, re-enter: "
+               ACCEPT WS-NUM1
+           END-PERFORM.
            DISPLAY "Enter any number (No more than 5 digits): ".
            ACCEPT WS-NUM2.
-           ADD WS-NUM1, WS-NUM2 GIVING WS-NUM3.
-           DISPLAY "The sum of " WS-NUM1 " and " WS-NUM2 " is " WS-NUM3.
-           STOP RUN.
+           PERFORM UNTIL WS-NUM2 IS NUMERIC
+               DISPLAY "Invalid entry, digits only, re-enter: "
+               ACCEPT WS-NUM2
+           END-PERFORM.
+           ADD WS-NUM1, WS-NUM2 GIVING WS-NUM3
+               ON SIZE ERROR
+                   DISPLAY "REJECTED: " WS-NUM1 " + " WS-NUM2
+                       " overflows a 6-digit total"
+               NOT ON SIZE ERROR
+                   DISPLAY "The sum of " WS-NUM1 " and " WS-NUM2
+                       " is " WS-NUM3
+           END-ADD.
+           STRING "NUM1=" DELIMITED BY SIZE
+               WS-NUM1 DELIMITED BY SIZE
+               " NUM2=" DELIMITED BY SIZE
+               WS-NUM2 DELIMITED BY SIZE
+               INTO WS-AUDIT-DETAIL.
+           CALL 'AUDITLOG' USING "ADDTWO  ", WS-AUDIT-DETAIL.
+
+       BATCH-PROCEDURE.
+           OPEN INPUT TRANS-FILE.
+           IF NOT TRANS-OK
+               MOVE "ADDTWO  " TO WS-ERROR-PGM
+               STRING "UNABLE TO OPEN TRANFILE, STATUS "
+                   DELIMITED BY SIZE
+                   WS-TRANS-STATUS DELIMITED BY SIZE
+                   INTO WS-ERROR-MSG
+               MOVE 8 TO WS-ERROR-CODE
+               PERFORM ABEND-PARA
+           ELSE
+               DISPLAY "Restart from last checkpoint? (Y/N): "
+               ACCEPT WS-RESTART
+               IF RESTART-REQUESTED
+                   PERFORM LOAD-CHECKPOINT
+                   OPEN EXTEND BATCH-REPORT
+               ELSE
+                   OPEN OUTPUT BATCH-REPORT
+                   PERFORM WRITE-BATCH-HEADER
+               END-IF
+               IF NOT RPT-OK
+                   MOVE "ADDTWO  " TO WS-ERROR-PGM
+                   STRING "UNABLE TO OPEN TOTALRPT, STATUS "
+                       DELIMITED BY SIZE
+                       WS-RPT-STATUS DELIMITED BY SIZE
+                       INTO WS-ERROR-MSG
+                   MOVE 8 TO WS-ERROR-CODE
+                   PERFORM ABEND-PARA
+               END-IF
+               PERFORM UNTIL TRANS-EOF
+                   READ TRANS-FILE
+                       AT END
+                           SET TRANS-EOF TO TRUE
+                       NOT AT END
+                           MOVE TR-NUM1 TO WS-NUM1
+                           MOVE TR-NUM2 TO WS-NUM2
+                           ADD WS-NUM1, WS-NUM2 GIVING WS-NUM3
+                               ON SIZE ERROR
+                                   DISPLAY "REJECTED: " WS-NUM1 " + "
+                                       WS-NUM2
+                                       " overflows a 6-digit total"
+                               NOT ON SIZE ERROR
+                                   ADD WS-NUM3 TO WS-CONTROL-TOTAL
+                                   ADD 1 TO WS-BATCH-COUNT
+                                   DISPLAY "The sum of " WS-NUM1
+                                       " and " WS-NUM2 " is " WS-NUM3
+                                   IF FUNCTION MOD(WS-BATCH-COUNT,
+                                           WS-CHECKPOINT-EVERY) = 0
+                                       PERFORM WRITE-CHECKPOINT
+                                   END-IF
+                           END-ADD
+                   END-READ
+               END-PERFORM
+               CLOSE TRANS-FILE
+               PERFORM WRITE-BATCH-TRAILER
+               CLOSE BATCH-REPORT
+               DISPLAY "Records processed: " WS-BATCH-COUNT
+               DISPLAY "Control total: " WS-CONTROL-TOTAL
+               STRING "BATCH RECORDS=" DELIMITED BY SIZE
+                   WS-BATCH-COUNT DELIMITED BY SIZE
+                   " TOTAL=" DELIMITED BY SIZE
+                   WS-CONTROL-TOTAL DELIMITED BY SIZE
+                   INTO WS-AUDIT-DETAIL
+               CALL 'AUDITLOG' USING "ADDTWO  ", WS-AUDIT-DETAIL
+               PERFORM RECONCILE-CONTROL-COUNT
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF NOT CKPT-OK
+               DISPLAY "No checkpoint found, starting from record 1"
+           ELSE
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-PROGRAM-ID = "ADDTWO  "
+                           MOVE CKPT-RECORDS-DONE TO WS-BATCH-COUNT
+                           MOVE CKPT-CONTROL-TOTAL TO WS-CONTROL-TOTAL
+                       ELSE
+                           DISPLAY "Checkpoint belongs to another "
+                               "program, starting from record 1"
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               DISPLAY "Resuming after " WS-BATCH-COUNT
+                   " record(s) already processed"
+               PERFORM VARYING WS-SKIP-SUB FROM 1 BY 1
+                       UNTIL WS-SKIP-SUB > WS-BATCH-COUNT
+                           OR TRANS-EOF
+                   READ TRANS-FILE
+                       AT END
+                           SET TRANS-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE "ADDTWO  " TO CKPT-PROGRAM-ID.
+           MOVE WS-BATCH-COUNT TO CKPT-RECORDS-DONE.
+           MOVE WS-CONTROL-TOTAL TO CKPT-CONTROL-TOTAL.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-LINE FROM CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       RECONCILE-CONTROL-COUNT.
+           OPEN INPUT CONTROL-COUNT-FILE.
+           IF NOT CTLCNT-OK
+               DISPLAY "No control-count file found, skipping "
+                   "reconciliation"
+           ELSE
+               MOVE 'N' TO WS-CTLCNT-FOUND
+               PERFORM UNTIL CTLCNT-EOF OR CTLCNT-FOUND
+                   READ CONTROL-COUNT-FILE INTO CONTROL-COUNT-RECORD
+                       AT END
+                           SET CTLCNT-EOF TO TRUE
+                       NOT AT END
+                           IF CC-PROGRAM-ID = "ADDTWO  "
+                               SET CTLCNT-FOUND TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF NOT CTLCNT-FOUND
+                   DISPLAY "No control-count record for ADDTWO, "
+                       "skipping reconciliation"
+               ELSE
+                   IF CC-EXPECTED-COUNT = WS-BATCH-COUNT
+                       DISPLAY "Control count reconciled: expected "
+                           CC-EXPECTED-COUNT " actual "
+                           WS-BATCH-COUNT " - MATCH"
+                   ELSE
+                       DISPLAY "CONTROL COUNT MISMATCH: expected "
+                           CC-EXPECTED-COUNT " actual "
+                           WS-BATCH-COUNT
+                       STRING "CONTROL COUNT MISMATCH EXPECTED="
+                           DELIMITED BY SIZE
+                           CC-EXPECTED-COUNT DELIMITED BY SIZE
+                           " ACTUAL=" DELIMITED BY SIZE
+                           WS-BATCH-COUNT DELIMITED BY SIZE
+                           INTO WS-AUDIT-DETAIL
+                       CALL 'AUDITLOG' USING "ADDTWO  ",
+                           WS-AUDIT-DETAIL
+                   END-IF
+               END-IF
+               CLOSE CONTROL-COUNT-FILE
+           END-IF.
+
+       WRITE-BATCH-HEADER.
+           ACCEPT BH-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE "ADD2NUM " TO BH-JOB-NAME.
+           MOVE 0 TO BH-RECORD-COUNT.
+           MOVE BATCH-HEADER-RECORD TO BATCH-REPORT-LINE.
+           WRITE BATCH-REPORT-LINE.
+
+       WRITE-BATCH-TRAILER.
+           MOVE WS-BATCH-COUNT TO BT-TOTAL-COUNT.
+           MOVE WS-CONTROL-TOTAL TO BT-CONTROL-TOTAL.
+           MOVE BATCH-TRAILER-RECORD TO BATCH-REPORT-LINE.
+           WRITE BATCH-REPORT-LINE.
+
+           COPY ERRHAND.
        END PROGRAM ADD-TWO-NUMBERS.
