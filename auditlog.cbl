@@ -0,0 +1,45 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Common audit-log utility, called by the other programs
+      *          in the suite to append one entry per key input accepted
+      *          to a shared audit-trail file.
+      * Tectonics: cobc
+      * Modification History:
+      *   2026-08-08 - First version, split out so every program can
+      *                CALL 'AUDITLOG' instead of writing its own copy
+      *                of the append logic.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITTRL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                PIC X(80).
+       WORKING-STORAGE SECTION.
+           COPY AUDITREC.
+       01 WS-AUDIT-STATUS        PIC X(2).
+           88 AUDIT-OK               VALUE "00".
+       LINKAGE SECTION.
+       01 LS-PROGRAM-ID          PIC X(8).
+       01 LS-DETAIL              PIC X(56).
+       PROCEDURE DIVISION USING LS-PROGRAM-ID, LS-DETAIL.
+       MAIN-PROCEDURE.
+           ACCEPT AR-DATE FROM DATE YYYYMMDD.
+           ACCEPT AR-TIME FROM TIME.
+           MOVE LS-PROGRAM-ID TO AR-PROGRAM-ID.
+           MOVE LS-DETAIL TO AR-DETAIL.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-LINE FROM AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+           GOBACK.
+       END PROGRAM AUDITLOG.
