@@ -3,19 +3,56 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   2026-08-08 - Replaced the single-line WS-TABLE dump with a
+      *                row/column-aligned matrix report.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DOUBLE-FOR-LOOP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05 CTL-I-COUNT           PIC 9.
+           05 CTL-J-COUNT           PIC 9.
        WORKING-STORAGE SECTION.
+           01 WS-CTL-STATUS         PIC X(2).
+               88 CTL-OK                VALUE "00".
+           01 WS-MAX-I              PIC 9 VALUE 3.
+           01 WS-MAX-J              PIC 9 VALUE 2.
            01 WS-TABLE.
-               05 WS-i OCCURS 3 TIMES.
+               05 WS-i OCCURS 1 TO 9 TIMES DEPENDING ON WS-MAX-I.
                    10 WS-i1 PIC A(1) VALUE 'X'.
                    10 WS-i2 PIC A(1) VALUE 'Y'.
-                   10 WS-j OCCURS 2 TIMES.
+                   10 WS-j OCCURS 1 TO 9 TIMES DEPENDING ON WS-MAX-J.
                        15 WS-j1 PIC A(1) VALUE 'A'.
                        15 WS-j2 PIC A(1) VALUE 'B'.
                        15 WS-j3 PIC A(1) VALUE 'C'.
+           01 WS-SUB-I              PIC 9.
+           01 WS-SUB-J              PIC 9.
+           01 WS-REPORT-LINE.
+               05 WS-RL-I-TAG           PIC X(6).
+               05 WS-RL-I1              PIC X(2).
+               05 WS-RL-I2              PIC X(2).
+               05 WS-RL-J-TAG           PIC X(6).
+               05 WS-RL-J1              PIC X(2).
+               05 WS-RL-J2              PIC X(2).
+               05 WS-RL-J3              PIC X(2).
+           01 WS-AUDIT-DETAIL       PIC X(56).
+           01 WS-FREQ-TABLE.
+               05 WS-FREQ-COUNT OCCURS 26 TIMES PIC 9(4) VALUE 0.
+           01 WS-FREQ-LETTERS       PIC X(26)
+               VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           01 WS-FREQ-SUB           PIC 99.
+           01 WS-CHAR-VAL           PIC X.
+           01 WS-CHAR-IDX           PIC 99.
+           COPY ERRFLDS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            *> WS-i will occur 3 times, every time WS-i occurs, display 'X''Y'
@@ -31,5 +68,96 @@
       *    }
       *}
       ******************************************************************
-           DISPLAY "Two dimensional table : " WS-TABLE.
+           PERFORM LOAD-CONTROL-RECORD.
+           PERFORM MATRIX-REPORT-PROCEDURE.
+           PERFORM TALLY-FREQUENCY.
+       STOP RUN.
+
+       LOAD-CONTROL-RECORD.
+       OPEN INPUT CONTROL-FILE.
+       IF CTL-OK
+           READ CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CTL-I-COUNT TO WS-MAX-I
+                   MOVE CTL-J-COUNT TO WS-MAX-J
+           END-READ
+           CLOSE CONTROL-FILE
+           IF WS-MAX-I < 1 OR WS-MAX-I > 9
+                   OR WS-MAX-J < 1 OR WS-MAX-J > 9
+               MOVE "DBLFORLP" TO WS-ERROR-PGM
+               STRING "CTLFILE COUNTS OUT OF RANGE, I="
+                   DELIMITED BY SIZE
+                   WS-MAX-I DELIMITED BY SIZE
+                   " J=" DELIMITED BY SIZE
+                   WS-MAX-J DELIMITED BY SIZE
+                   INTO WS-ERROR-MSG
+               MOVE 12 TO WS-ERROR-CODE
+               PERFORM ABEND-PARA
+           END-IF
+       ELSE
+           DISPLAY "Unable to open CTLFILE, defaulting to 3 by 2"
+       END-IF.
+
+       MATRIX-REPORT-PROCEDURE.
+       DISPLAY "  I  I1 I2   J  J1 J2 J3".
+       PERFORM VARYING WS-SUB-I FROM 1 BY 1 UNTIL WS-SUB-I > WS-MAX-I
+           STRING "I=" WS-SUB-I DELIMITED BY SIZE
+               INTO WS-RL-I-TAG
+           MOVE WS-i1(WS-SUB-I) TO WS-RL-I1
+           MOVE WS-i2(WS-SUB-I) TO WS-RL-I2
+           PERFORM VARYING WS-SUB-J FROM 1 BY 1
+                   UNTIL WS-SUB-J > WS-MAX-J
+               STRING "J=" WS-SUB-J DELIMITED BY SIZE
+                   INTO WS-RL-J-TAG
+               MOVE WS-j1(WS-SUB-I,WS-SUB-J) TO WS-RL-J1
+               MOVE WS-j2(WS-SUB-I,WS-SUB-J) TO WS-RL-J2
+               MOVE WS-j3(WS-SUB-I,WS-SUB-J) TO WS-RL-J3
+               DISPLAY WS-RL-I-TAG " " WS-RL-I1 " " WS-RL-I2 "  "
+                   WS-RL-J-TAG " " WS-RL-J1 " " WS-RL-J2 " " WS-RL-J3
+           END-PERFORM
+       END-PERFORM.
+       STRING "MATRIX MAXI=" DELIMITED BY SIZE
+           WS-MAX-I DELIMITED BY SIZE
+           " MAXJ=" DELIMITED BY SIZE
+           WS-MAX-J DELIMITED BY SIZE
+           INTO WS-AUDIT-DETAIL.
+       CALL 'AUDITLOG' USING "DBLFORLP", WS-AUDIT-DETAIL.
+
+       TALLY-FREQUENCY.
+       PERFORM VARYING WS-FREQ-SUB FROM 1 BY 1 UNTIL WS-FREQ-SUB > 26
+           MOVE 0 TO WS-FREQ-COUNT(WS-FREQ-SUB)
+       END-PERFORM.
+       PERFORM VARYING WS-SUB-I FROM 1 BY 1 UNTIL WS-SUB-I > WS-MAX-I
+           MOVE WS-i1(WS-SUB-I) TO WS-CHAR-VAL
+           PERFORM TALLY-ONE-CHAR
+           MOVE WS-i2(WS-SUB-I) TO WS-CHAR-VAL
+           PERFORM TALLY-ONE-CHAR
+           PERFORM VARYING WS-SUB-J FROM 1 BY 1
+                   UNTIL WS-SUB-J > WS-MAX-J
+               MOVE WS-j1(WS-SUB-I,WS-SUB-J) TO WS-CHAR-VAL
+               PERFORM TALLY-ONE-CHAR
+               MOVE WS-j2(WS-SUB-I,WS-SUB-J) TO WS-CHAR-VAL
+               PERFORM TALLY-ONE-CHAR
+               MOVE WS-j3(WS-SUB-I,WS-SUB-J) TO WS-CHAR-VAL
+               PERFORM TALLY-ONE-CHAR
+           END-PERFORM
+       END-PERFORM.
+       DISPLAY "Character frequency across the table:".
+       PERFORM VARYING WS-FREQ-SUB FROM 1 BY 1 UNTIL WS-FREQ-SUB > 26
+           IF WS-FREQ-COUNT(WS-FREQ-SUB) > 0
+               DISPLAY "  " WS-FREQ-LETTERS(WS-FREQ-SUB:1) ": "
+                   WS-FREQ-COUNT(WS-FREQ-SUB)
+           END-IF
+       END-PERFORM.
+
+       TALLY-ONE-CHAR.
+       IF WS-CHAR-VAL >= 'A' AND WS-CHAR-VAL <= 'Z'
+           COMPUTE WS-CHAR-IDX =
+               FUNCTION ORD(WS-CHAR-VAL) - FUNCTION ORD('A') + 1
+           ADD 1 TO WS-FREQ-COUNT(WS-CHAR-IDX)
+       END-IF.
+
+       COPY ERRHAND.
        END PROGRAM DOUBLE-FOR-LOOP.
