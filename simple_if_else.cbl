@@ -3,20 +3,160 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   2026-08-08 - Added a file-driven reconciliation mode that runs
+      *                the same compare logic across two sorted files.
+      *   2026-08-08 - Widened the business range so legitimately
+      *                negative amounts (credits/reversals) reach the
+      *                sign-condition checks instead of being rejected
+      *                by VALIDATE-RANGE first; RECONCILE-PROCEDURE now
+      *                calls COMPARE-AND-DISPLAY on a mismatch so both
+      *                modes run the same sign/greater/less/equal logic.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMPLE-IF-ELSE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIDE-A-FILE ASSIGN TO "SIDEA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-A-STATUS.
+           SELECT SIDE-B-FILE ASSIGN TO "SIDEB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-B-STATUS.
+           SELECT DIFFERENCE-REPORT ASSIGN TO "DIFFRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIFF-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTFL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
        DATA DIVISION.
-      *FILE SECTION.
+       FILE SECTION.
+       FD  SIDE-A-FILE.
+       01  SIDE-A-RECORD.
+           05 A-KEY                PIC 9(6).
+           05 A-AMOUNT              PIC S9(9) SIGN IS TRAILING SEPARATE.
+       FD  SIDE-B-FILE.
+       01  SIDE-B-RECORD.
+           05 B-KEY                PIC 9(6).
+           05 B-AMOUNT              PIC S9(9) SIGN IS TRAILING SEPARATE.
+       FD  DIFFERENCE-REPORT.
+       01  DIFFERENCE-LINE          PIC X(80).
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE           PIC X(80).
        WORKING-STORAGE SECTION.
-       01 WS-NUM1 PIC 9(9).
-       01 WS-NUM2 PIC 9(9).
+       01 WS-NUM1 PIC S9(9).
+       01 WS-NUM2 PIC S9(9).
+       01 WS-EXCEPT-STATUS      PIC X(2).
+           88 EXCEPT-OK              VALUE "00".
+       01 WS-RANGE-LOW          PIC S9(9) VALUE -500000000.
+       01 WS-RANGE-HIGH         PIC S9(9) VALUE 500000000.
+       01 WS-EXCEPT-COUNT       PIC 9(7) VALUE 0.
+       01 WS-PAIR-VALID         PIC X VALUE 'Y'.
+           88 PAIR-IS-VALID          VALUE 'Y'.
+       01 WS-A-STATUS           PIC X(2).
+           88 A-OK                    VALUE "00".
+           88 A-EOF                   VALUE "10".
+       01 WS-B-STATUS           PIC X(2).
+           88 B-OK                    VALUE "00".
+           88 B-EOF                   VALUE "10".
+       01 WS-DIFF-STATUS        PIC X(2).
+           88 DIFF-OK                VALUE "00".
+       01 WS-MODE               PIC 9 VALUE 1.
+           88 MODE-INTERACTIVE       VALUE 1.
+           88 MODE-RECONCILE         VALUE 2.
+       01 WS-DIFF-COUNT         PIC 9(7) VALUE 0.
+       01 WS-SENTINEL           PIC 9(9) VALUE 999999999.
+       01 WS-TIER-LOW-COUNT     PIC 9(7) VALUE 0.
+       01 WS-TIER-MID-COUNT     PIC 9(7) VALUE 0.
+       01 WS-TIER-HIGH-COUNT    PIC 9(7) VALUE 0.
+       01 WS-AUDIT-DETAIL       PIC X(56).
+       COPY ERRFLDS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-       DISPLAY "Enter any number (No more than 9 digits): ".
-       ACCEPT WS-NUM1.
-       DISPLAY "Enter any number (No more than 9 digits): ".
-       ACCEPT WS-NUM2.
+       DISPLAY "1 = Compare pairs from the console".
+       DISPLAY "2 = Reconcile SIDEA against SIDEB".
+       DISPLAY "Select mode: ".
+       ACCEPT WS-MODE.
+       IF MODE-RECONCILE
+           PERFORM RECONCILE-PROCEDURE
+       ELSE
+           OPEN OUTPUT EXCEPTION-FILE
+           IF NOT EXCEPT-OK
+               MOVE "SIMPLIFE" TO WS-ERROR-PGM
+               STRING "UNABLE TO OPEN EXCEPTFL, STATUS "
+                   DELIMITED BY SIZE
+                   WS-EXCEPT-STATUS DELIMITED BY SIZE
+                   INTO WS-ERROR-MSG
+               MOVE 8 TO WS-ERROR-CODE
+               PERFORM ABEND-PARA
+           END-IF
+           PERFORM UNTIL WS-NUM1 = WS-SENTINEL
+               DISPLAY "Enter any number (" WS-SENTINEL " to end): "
+               ACCEPT WS-NUM1
+               IF WS-NUM1 NOT = WS-SENTINEL
+                   DISPLAY "Enter any number (" WS-SENTINEL " to end): "
+                   ACCEPT WS-NUM2
+                   PERFORM VALIDATE-RANGE
+                   IF PAIR-IS-VALID
+                       PERFORM COMPARE-AND-DISPLAY
+                       PERFORM TIER-PROCEDURE
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE EXCEPTION-FILE
+           DISPLAY "Tier distribution for this run:"
+           DISPLAY "  LOW  : " WS-TIER-LOW-COUNT
+           DISPLAY "  MID  : " WS-TIER-MID-COUNT
+           DISPLAY "  HIGH : " WS-TIER-HIGH-COUNT
+           DISPLAY "Out-of-range pairs logged: " WS-EXCEPT-COUNT
+       END-IF.
+       STOP RUN.
+
+      * Combined condition: both amounts must fall in range, so the
+      * four range checks below are joined with AND, not OR.
+       VALIDATE-RANGE.
+       IF (WS-NUM1 >= WS-RANGE-LOW AND WS-NUM1 <= WS-RANGE-HIGH)
+           AND (WS-NUM2 >= WS-RANGE-LOW
+               AND WS-NUM2 <= WS-RANGE-HIGH)
+           SET PAIR-IS-VALID TO TRUE
+       ELSE
+           MOVE 'N' TO WS-PAIR-VALID
+           ADD 1 TO WS-EXCEPT-COUNT
+           STRING "OUT OF RANGE PAIR: " DELIMITED BY SIZE
+               WS-NUM1 DELIMITED BY SIZE
+               ", " DELIMITED BY SIZE
+               WS-NUM2 DELIMITED BY SIZE
+               INTO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           DISPLAY "REJECTED: pair is outside the valid business range"
+       END-IF.
+
+       TIER-PROCEDURE.
+       EVALUATE TRUE
+           WHEN WS-NUM1 < 1000
+               ADD 1 TO WS-TIER-LOW-COUNT
+           WHEN WS-NUM1 < 1000000
+               ADD 1 TO WS-TIER-MID-COUNT
+           WHEN OTHER
+               ADD 1 TO WS-TIER-HIGH-COUNT
+       END-EVALUATE.
+
+       COMPARE-AND-DISPLAY.
+       IF WS-NUM1 IS POSITIVE
+           DISPLAY WS-NUM1 " is positive"
+       ELSE IF WS-NUM1 IS NEGATIVE
+           DISPLAY WS-NUM1 " is negative"
+       ELSE
+           DISPLAY WS-NUM1 " is zero"
+       END-IF.
+       IF WS-NUM2 IS POSITIVE
+           DISPLAY WS-NUM2 " is positive"
+       ELSE IF WS-NUM2 IS NEGATIVE
+           DISPLAY WS-NUM2 " is negative"
+       ELSE
+           DISPLAY WS-NUM2 " is zero"
+       END-IF.
        IF WS-NUM1 > WS-NUM2 THEN
            DISPLAY WS-NUM1 " is greater than " WS-NUM2
        ELSE IF WS-NUM1 < WS-NUM2 THEN
@@ -24,9 +164,126 @@
        ELSE
           DISPLAY WS-NUM1 " is equal to " WS-NUM2
        END-IF.
+       STRING "NUM1=" DELIMITED BY SIZE
+           WS-NUM1 DELIMITED BY SIZE
+           " NUM2=" DELIMITED BY SIZE
+           WS-NUM2 DELIMITED BY SIZE
+           INTO WS-AUDIT-DETAIL.
+       CALL 'AUDITLOG' USING "SIMPLIFE", WS-AUDIT-DETAIL.
       *END-IF is used to end the IF block. To end the IF block, a period can be used instead of END-IF.
       *But it is always preferable to use END-IF for multiple IF blocks.
-       STOP RUN.
+
+       RECONCILE-PROCEDURE.
+       OPEN INPUT SIDE-A-FILE, SIDE-B-FILE.
+       IF NOT A-OK OR NOT B-OK
+           MOVE "SIMPLIFE" TO WS-ERROR-PGM
+           STRING "UNABLE TO OPEN SIDEA/SIDEB, STATUS "
+               DELIMITED BY SIZE
+               WS-A-STATUS DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-B-STATUS DELIMITED BY SIZE
+               INTO WS-ERROR-MSG
+           MOVE 8 TO WS-ERROR-CODE
+           PERFORM ABEND-PARA
+       END-IF.
+       OPEN OUTPUT DIFFERENCE-REPORT.
+       IF NOT DIFF-OK
+           MOVE "SIMPLIFE" TO WS-ERROR-PGM
+           STRING "UNABLE TO OPEN DIFFRPT, STATUS " DELIMITED BY SIZE
+               WS-DIFF-STATUS DELIMITED BY SIZE
+               INTO WS-ERROR-MSG
+           MOVE 8 TO WS-ERROR-CODE
+           PERFORM ABEND-PARA
+       END-IF.
+       PERFORM READ-SIDE-A.
+       PERFORM READ-SIDE-B.
+       PERFORM UNTIL A-EOF AND B-EOF
+           EVALUATE TRUE
+               WHEN A-EOF
+                   PERFORM REPORT-B-ONLY
+                   PERFORM READ-SIDE-B
+               WHEN B-EOF
+                   PERFORM REPORT-A-ONLY
+                   PERFORM READ-SIDE-A
+               WHEN A-KEY < B-KEY
+                   PERFORM REPORT-A-ONLY
+                   PERFORM READ-SIDE-A
+               WHEN A-KEY > B-KEY
+                   PERFORM REPORT-B-ONLY
+                   PERFORM READ-SIDE-B
+               WHEN OTHER
+                   MOVE A-AMOUNT TO WS-NUM1
+                   MOVE B-AMOUNT TO WS-NUM2
+                   IF WS-NUM1 NOT = WS-NUM2
+                       PERFORM COMPARE-AND-DISPLAY
+                       PERFORM REPORT-AMOUNT-DIFF
+                   END-IF
+                   PERFORM READ-SIDE-A
+                   PERFORM READ-SIDE-B
+           END-EVALUATE
+       END-PERFORM.
+       CLOSE SIDE-A-FILE, SIDE-B-FILE, DIFFERENCE-REPORT.
+       DISPLAY "Reconciliation complete, " WS-DIFF-COUNT
+           " difference(s) written to DIFFRPT".
+       STRING "RECONCILE DIFFERENCES=" DELIMITED BY SIZE
+           WS-DIFF-COUNT DELIMITED BY SIZE
+           INTO WS-AUDIT-DETAIL.
+       CALL 'AUDITLOG' USING "SIMPLIFE", WS-AUDIT-DETAIL.
+
+       READ-SIDE-A.
+       READ SIDE-A-FILE
+           AT END
+               SET A-EOF TO TRUE
+       END-READ.
+
+       READ-SIDE-B.
+       READ SIDE-B-FILE
+           AT END
+               SET B-EOF TO TRUE
+       END-READ.
+
+       REPORT-A-ONLY.
+       ADD 1 TO WS-DIFF-COUNT.
+       STRING "KEY " DELIMITED BY SIZE
+           A-KEY DELIMITED BY SIZE
+           " ONLY ON SIDE A, AMOUNT " DELIMITED BY SIZE
+           A-AMOUNT DELIMITED BY SIZE
+           INTO DIFFERENCE-LINE.
+       WRITE DIFFERENCE-LINE.
+
+       REPORT-B-ONLY.
+       ADD 1 TO WS-DIFF-COUNT.
+       STRING "KEY " DELIMITED BY SIZE
+           B-KEY DELIMITED BY SIZE
+           " ONLY ON SIDE B, AMOUNT " DELIMITED BY SIZE
+           B-AMOUNT DELIMITED BY SIZE
+           INTO DIFFERENCE-LINE.
+       WRITE DIFFERENCE-LINE.
+
+       REPORT-AMOUNT-DIFF.
+       ADD 1 TO WS-DIFF-COUNT.
+       IF WS-NUM1 > WS-NUM2
+           STRING "KEY " DELIMITED BY SIZE
+               A-KEY DELIMITED BY SIZE
+               " AMOUNTS DIFFER, A=" DELIMITED BY SIZE
+               A-AMOUNT DELIMITED BY SIZE
+               " B=" DELIMITED BY SIZE
+               B-AMOUNT DELIMITED BY SIZE
+               " - A IS GREATER" DELIMITED BY SIZE
+               INTO DIFFERENCE-LINE
+       ELSE
+           STRING "KEY " DELIMITED BY SIZE
+               A-KEY DELIMITED BY SIZE
+               " AMOUNTS DIFFER, A=" DELIMITED BY SIZE
+               A-AMOUNT DELIMITED BY SIZE
+               " B=" DELIMITED BY SIZE
+               B-AMOUNT DELIMITED BY SIZE
+               " - B IS GREATER" DELIMITED BY SIZE
+               INTO DIFFERENCE-LINE
+       END-IF.
+       WRITE DIFFERENCE-LINE.
+
+       COPY ERRHAND.
        END PROGRAM SIMPLE-IF-ELSE.
       ******************************************************************
       * Evaluate verb is a replacement of series of IF-ELSE statement.
