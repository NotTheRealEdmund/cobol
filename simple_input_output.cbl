@@ -3,23 +3,450 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   2026-08-08 - Rebuilt around an indexed EMPLOYEE-MASTER file so
+      *                CREATE/UPDATE/DELETE persist between runs.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMPLE-INPUT-OUTPUT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT ROSTER-REPORT ASSIGN TO "ROSTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CONTROL-COUNT-FILE ASSIGN TO "CTLCNTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLCNT-STATUS.
+           SELECT HR-EXPORT-FILE ASSIGN TO "HREXPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HR-STATUS.
        DATA DIVISION.
-      *FILE SECTION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-RECORD.
+           05 EMP-ID               PIC 9(6).
+           05 EMP-NAME              PIC A(15).
+           05 EMP-AGE                PIC 9(3).
+           05 EMP-GENDER          PIC A(4).
+       FD  ROSTER-REPORT.
+       01  ROSTER-LINE             PIC X(80).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE          PIC X(80).
+       FD  CONTROL-COUNT-FILE.
+       01  CONTROL-COUNT-LINE       PIC X(80).
+       FD  HR-EXPORT-FILE.
+       01  HR-EXPORT-LINE           PIC X(80).
        WORKING-STORAGE SECTION.
+           COPY BATCHHDR.
+           COPY BATCHTRL.
+           COPY CKPTREC.
+           COPY CTLCNTR.
+           COPY HREXPREC.
+           COPY ERRFLDS.
+       01 WS-CTLCNT-STATUS     PIC X(2).
+           88 CTLCNT-OK             VALUE "00".
+           88 CTLCNT-EOF            VALUE "10".
+       01 WS-CTLCNT-FOUND      PIC X VALUE 'N'.
+           88 CTLCNT-FOUND          VALUE 'Y'.
+       01 WS-HR-STATUS         PIC X(2).
+           88 HR-OK                 VALUE "00".
+       01 WS-CKPT-STATUS       PIC X(2).
+           88 CKPT-OK               VALUE "00".
+       01 WS-CHECKPOINT-EVERY  PIC 9(3) VALUE 5.
+       01 WS-RESTART           PIC X VALUE 'N'.
+           88 RESTART-REQUESTED     VALUE 'Y', 'y'.
+       01 WS-SKIP-SUB          PIC 9(7).
        01 WS-NAME      PIC A(15).
        01 WS-AGE       PIC 9(3).
+           88 WS-AGE-VALID           VALUES 0 THRU 120.
        01 WS-GENDER    PIC A(4) VALUE 'MALE'.
+           88 WS-GENDER-VALID        VALUES 'MALE', 'FEMA', 'OTHR'.
+       01 WS-EMP-ID    PIC 9(6).
+       01 WS-EMP-STATUS        PIC X(2).
+           88 EMP-OK                VALUE "00".
+           88 EMP-NOT-FOUND          VALUE "23".
+       01 WS-CHOICE    PIC 9 VALUE 0.
+           88 CHOICE-CREATE         VALUE 1.
+           88 CHOICE-UPDATE         VALUE 2.
+           88 CHOICE-DELETE         VALUE 3.
+           88 CHOICE-ROSTER         VALUE 4.
+           88 CHOICE-EXIT           VALUE 9.
+       01 WS-RPT-STATUS         PIC X(2).
+           88 RPT-OK                 VALUE "00".
+       01 WS-RUN-DATE           PIC X(10).
+       01 WS-TODAY              PIC 9(8).
+       01 WS-PAGE-NO            PIC 9(3) VALUE 0.
+       01 WS-LINE-COUNT         PIC 9(2) VALUE 99.
+       01 WS-LINES-PER-PAGE     PIC 9(2) VALUE 20.
+       01 WS-ROSTER-COUNT       PIC 9(5) VALUE 0.
+       01 WS-DETAIL-LINE.
+           05 WS-DL-NAME            PIC A(15).
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 WS-DL-AGE             PIC ZZ9.
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 WS-DL-GENDER          PIC A(4).
+       01 WS-AUDIT-DETAIL       PIC X(56).
+       01 WS-DUP-FOUND          PIC X VALUE 'N'.
+           88 DUP-NAME-FOUND        VALUE 'Y'.
+       01 WS-OVERRIDE           PIC X VALUE 'N'.
+           88 OVERRIDE-CONFIRMED    VALUE 'Y', 'y'.
+       01 WS-CREATE-OK          PIC X VALUE 'Y'.
+           88 CREATE-IS-OK          VALUE 'Y'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN I-O EMPLOYEE-MASTER.
+           IF NOT EMP-OK
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF.
+           IF NOT EMP-OK
+               MOVE "SIMPLIO " TO WS-ERROR-PGM
+               STRING "UNABLE TO OPEN EMPFILE, STATUS "
+                   DELIMITED BY SIZE
+                   WS-EMP-STATUS DELIMITED BY SIZE
+                   INTO WS-ERROR-MSG
+               MOVE 8 TO WS-ERROR-CODE
+               PERFORM ABEND-PARA
+           END-IF.
+           PERFORM UNTIL CHOICE-EXIT
+               DISPLAY "1 = Create  2 = Update  3 = Delete"
+               DISPLAY "4 = Print roster  9 = Exit"
+               DISPLAY "Select option: "
+               ACCEPT WS-CHOICE
+               EVALUATE TRUE
+                   WHEN CHOICE-CREATE
+                       PERFORM CREATE-EMPLOYEE
+                   WHEN CHOICE-UPDATE
+                       PERFORM UPDATE-EMPLOYEE
+                   WHEN CHOICE-DELETE
+                       PERFORM DELETE-EMPLOYEE
+                   WHEN CHOICE-ROSTER
+                       PERFORM PRINT-ROSTER
+                   WHEN CHOICE-EXIT
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Invalid option"
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE EMPLOYEE-MASTER.
+           STOP RUN.
+
+       CREATE-EMPLOYEE.
+           DISPLAY "Enter employee id: ".
+           ACCEPT WS-EMP-ID.
            DISPLAY "Enter your name: ".
            ACCEPT WS-NAME.
-           DISPLAY "Enter your age: ".
-           ACCEPT WS-AGE.
-           DISPLAY "Your name is ", WS-NAME.
-           DISPLAY "Your age is ", WS-AGE.
-           DISPLAY "Your gender is ", WS-GENDER.
-           STOP RUN.
+           PERFORM CHECK-DUPLICATE-NAME.
+           MOVE 'Y' TO WS-CREATE-OK.
+           IF DUP-NAME-FOUND
+               DISPLAY "WARNING: " WS-NAME " already exists on file"
+               DISPLAY "Add anyway? (Y/N): "
+               ACCEPT WS-OVERRIDE
+               IF NOT OVERRIDE-CONFIRMED
+                   MOVE 'N' TO WS-CREATE-OK
+                   DISPLAY "Add cancelled"
+               END-IF
+           END-IF.
+           IF CREATE-IS-OK
+               PERFORM GET-VALID-AGE
+               PERFORM GET-VALID-GENDER
+               MOVE WS-EMP-ID TO EMP-ID
+               MOVE WS-NAME TO EMP-NAME
+               MOVE WS-AGE TO EMP-AGE
+               MOVE WS-GENDER TO EMP-GENDER
+               WRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY "Employee id " WS-EMP-ID
+                           " already exists"
+                   NOT INVALID KEY
+                       DISPLAY "Your name is ", WS-NAME
+                       DISPLAY "Your age is ", WS-AGE
+                       DISPLAY "Your gender is ", WS-GENDER
+                       STRING "CREATED EMP-ID=" DELIMITED BY SIZE
+                           WS-EMP-ID DELIMITED BY SIZE
+                           INTO WS-AUDIT-DETAIL
+                       CALL 'AUDITLOG' USING "SIMPLIO ",
+                           WS-AUDIT-DETAIL
+                       PERFORM EXPORT-TO-HR-FILE
+               END-WRITE
+           END-IF.
+
+       EXPORT-TO-HR-FILE.
+           MOVE WS-EMP-ID TO HR-EXP-EMP-ID.
+           MOVE WS-NAME TO HR-EXP-NAME.
+           MOVE WS-AGE TO HR-EXP-AGE.
+           MOVE WS-GENDER TO HR-EXP-GENDER.
+           OPEN EXTEND HR-EXPORT-FILE.
+           IF NOT HR-OK
+               OPEN OUTPUT HR-EXPORT-FILE
+           END-IF.
+           WRITE HR-EXPORT-LINE FROM HR-EXPORT-RECORD.
+           CLOSE HR-EXPORT-FILE.
+
+       CHECK-DUPLICATE-NAME.
+           MOVE 'N' TO WS-DUP-FOUND.
+           MOVE LOW-VALUES TO EMP-ID.
+           START EMPLOYEE-MASTER KEY IS GREATER THAN EMP-ID
+               INVALID KEY
+                   SET EMP-NOT-FOUND TO TRUE
+           END-START.
+           PERFORM UNTIL EMP-NOT-FOUND OR DUP-NAME-FOUND
+               READ EMPLOYEE-MASTER NEXT RECORD
+                   AT END
+                       SET EMP-NOT-FOUND TO TRUE
+                   NOT AT END
+                       IF EMP-NAME = WS-NAME
+                           MOVE 'Y' TO WS-DUP-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       UPDATE-EMPLOYEE.
+           DISPLAY "Enter employee id to update: ".
+           ACCEPT WS-EMP-ID.
+           MOVE WS-EMP-ID TO EMP-ID.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   DISPLAY "Employee id " WS-EMP-ID " not found"
+               NOT INVALID KEY
+                   DISPLAY "Enter your name: "
+                   ACCEPT WS-NAME
+                   PERFORM GET-VALID-AGE
+                   PERFORM GET-VALID-GENDER
+                   MOVE WS-NAME TO EMP-NAME
+                   MOVE WS-AGE TO EMP-AGE
+                   MOVE WS-GENDER TO EMP-GENDER
+                   REWRITE EMPLOYEE-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to update " WS-EMP-ID
+                       NOT INVALID KEY
+                           DISPLAY "Employee " WS-EMP-ID " updated"
+                           STRING "UPDATED EMP-ID=" DELIMITED BY SIZE
+                               WS-EMP-ID DELIMITED BY SIZE
+                               INTO WS-AUDIT-DETAIL
+                           CALL 'AUDITLOG' USING "SIMPLIO ",
+                               WS-AUDIT-DETAIL
+                   END-REWRITE
+           END-READ.
+
+       DELETE-EMPLOYEE.
+           DISPLAY "Enter employee id to delete: ".
+           ACCEPT WS-EMP-ID.
+           MOVE WS-EMP-ID TO EMP-ID.
+           DELETE EMPLOYEE-MASTER
+               INVALID KEY
+                   DISPLAY "Employee id " WS-EMP-ID " not found"
+               NOT INVALID KEY
+                   DISPLAY "Employee " WS-EMP-ID " deleted"
+                   STRING "DELETED EMP-ID=" DELIMITED BY SIZE
+                       WS-EMP-ID DELIMITED BY SIZE
+                       INTO WS-AUDIT-DETAIL
+                   CALL 'AUDITLOG' USING "SIMPLIO ", WS-AUDIT-DETAIL
+           END-DELETE.
+
+       PRINT-ROSTER.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE WS-TODAY TO WS-RUN-DATE.
+           MOVE LOW-VALUES TO EMP-ID.
+           START EMPLOYEE-MASTER KEY IS GREATER THAN EMP-ID
+               INVALID KEY
+                   DISPLAY "No employees on file"
+           END-START.
+           DISPLAY "Restart roster from last checkpoint? (Y/N): ".
+           ACCEPT WS-RESTART.
+           IF RESTART-REQUESTED
+               PERFORM LOAD-ROSTER-CHECKPOINT
+               MOVE 99 TO WS-LINE-COUNT
+               OPEN EXTEND ROSTER-REPORT
+           ELSE
+               MOVE 0 TO WS-PAGE-NO WS-ROSTER-COUNT
+               MOVE 99 TO WS-LINE-COUNT
+               OPEN OUTPUT ROSTER-REPORT
+               MOVE WS-RUN-DATE TO BH-RUN-DATE
+               MOVE "ROSTER  " TO BH-JOB-NAME
+               MOVE 0 TO BH-RECORD-COUNT
+               MOVE BATCH-HEADER-RECORD TO ROSTER-LINE
+               WRITE ROSTER-LINE
+           END-IF.
+           IF NOT RPT-OK
+               MOVE "SIMPLIO " TO WS-ERROR-PGM
+               STRING "UNABLE TO OPEN ROSTRPT, STATUS "
+                   DELIMITED BY SIZE
+                   WS-RPT-STATUS DELIMITED BY SIZE
+                   INTO WS-ERROR-MSG
+               MOVE 8 TO WS-ERROR-CODE
+               PERFORM ABEND-PARA
+           END-IF.
+           PERFORM UNTIL EMP-NOT-FOUND
+               READ EMPLOYEE-MASTER NEXT RECORD
+                   AT END
+                       SET EMP-NOT-FOUND TO TRUE
+                   NOT AT END
+                       IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                           PERFORM WRITE-ROSTER-HEADER
+                       END-IF
+                       MOVE EMP-NAME TO WS-DL-NAME
+                       MOVE EMP-AGE TO WS-DL-AGE
+                       MOVE EMP-GENDER TO WS-DL-GENDER
+                       MOVE WS-DETAIL-LINE TO ROSTER-LINE
+                       WRITE ROSTER-LINE
+                       ADD 1 TO WS-LINE-COUNT
+                       ADD 1 TO WS-ROSTER-COUNT
+                       IF FUNCTION MOD(WS-ROSTER-COUNT,
+                               WS-CHECKPOINT-EVERY) = 0
+                           PERFORM WRITE-ROSTER-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           MOVE SPACES TO ROSTER-LINE.
+           WRITE ROSTER-LINE.
+           STRING "Total employees printed: " DELIMITED BY SIZE
+               WS-ROSTER-COUNT DELIMITED BY SIZE
+               INTO ROSTER-LINE.
+           WRITE ROSTER-LINE.
+           MOVE WS-ROSTER-COUNT TO BT-TOTAL-COUNT.
+           MOVE WS-ROSTER-COUNT TO BT-CONTROL-TOTAL.
+           MOVE BATCH-TRAILER-RECORD TO ROSTER-LINE.
+           WRITE ROSTER-LINE.
+           CLOSE ROSTER-REPORT.
+           DISPLAY "Roster written to ROSTRPT, "
+               WS-ROSTER-COUNT " employee(s)".
+           STRING "ROSTER PRINTED COUNT=" DELIMITED BY SIZE
+               WS-ROSTER-COUNT DELIMITED BY SIZE
+               INTO WS-AUDIT-DETAIL.
+           CALL 'AUDITLOG' USING "SIMPLIO ", WS-AUDIT-DETAIL.
+           PERFORM RECONCILE-CONTROL-COUNT.
+
+       RECONCILE-CONTROL-COUNT.
+           OPEN INPUT CONTROL-COUNT-FILE.
+           IF NOT CTLCNT-OK
+               DISPLAY "No control-count file found, skipping "
+                   "reconciliation"
+           ELSE
+               MOVE 'N' TO WS-CTLCNT-FOUND
+               PERFORM UNTIL CTLCNT-EOF OR CTLCNT-FOUND
+                   READ CONTROL-COUNT-FILE INTO CONTROL-COUNT-RECORD
+                       AT END
+                           SET CTLCNT-EOF TO TRUE
+                       NOT AT END
+                           IF CC-PROGRAM-ID = "SIMPLIO "
+                               SET CTLCNT-FOUND TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF NOT CTLCNT-FOUND
+                   DISPLAY "No control-count record for SIMPLIO, "
+                       "skipping reconciliation"
+               ELSE
+                   IF CC-EXPECTED-COUNT = WS-ROSTER-COUNT
+                       DISPLAY "Control count reconciled: expected "
+                           CC-EXPECTED-COUNT " actual "
+                           WS-ROSTER-COUNT " - MATCH"
+                   ELSE
+                       DISPLAY "CONTROL COUNT MISMATCH: expected "
+                           CC-EXPECTED-COUNT " actual "
+                           WS-ROSTER-COUNT
+                       STRING "CONTROL COUNT MISMATCH EXPECTED="
+                           DELIMITED BY SIZE
+                           CC-EXPECTED-COUNT DELIMITED BY SIZE
+                           " ACTUAL=" DELIMITED BY SIZE
+                           WS-ROSTER-COUNT DELIMITED BY SIZE
+                           INTO WS-AUDIT-DETAIL
+                       CALL 'AUDITLOG' USING "SIMPLIO ",
+                           WS-AUDIT-DETAIL
+                   END-IF
+               END-IF
+               CLOSE CONTROL-COUNT-FILE
+           END-IF.
+
+       LOAD-ROSTER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF NOT CKPT-OK
+               DISPLAY "No checkpoint found, starting from record 1"
+           ELSE
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-PROGRAM-ID = "SIMPLIO "
+                           MOVE CKPT-RECORDS-DONE TO WS-ROSTER-COUNT
+                           MOVE CKPT-PAGE-NO TO WS-PAGE-NO
+                       ELSE
+                           DISPLAY "Checkpoint belongs to another "
+                               "program, starting from record 1"
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               DISPLAY "Resuming after " WS-ROSTER-COUNT
+                   " employee(s) already printed"
+               PERFORM VARYING WS-SKIP-SUB FROM 1 BY 1
+                       UNTIL WS-SKIP-SUB > WS-ROSTER-COUNT
+                           OR EMP-NOT-FOUND
+                   READ EMPLOYEE-MASTER NEXT RECORD
+                       AT END
+                           SET EMP-NOT-FOUND TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       WRITE-ROSTER-CHECKPOINT.
+           MOVE "SIMPLIO " TO CKPT-PROGRAM-ID.
+           MOVE WS-ROSTER-COUNT TO CKPT-RECORDS-DONE.
+           MOVE WS-ROSTER-COUNT TO CKPT-CONTROL-TOTAL.
+           MOVE WS-PAGE-NO TO CKPT-PAGE-NO.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-LINE FROM CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-ROSTER-HEADER.
+           ADD 1 TO WS-PAGE-NO.
+           IF WS-PAGE-NO > 1
+               MOVE SPACES TO ROSTER-LINE
+               WRITE ROSTER-LINE
+               WRITE ROSTER-LINE
+           END-IF.
+           STRING "Employee Roster   Run Date: " DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               "   Page: " DELIMITED BY SIZE
+               WS-PAGE-NO DELIMITED BY SIZE
+               INTO ROSTER-LINE.
+           WRITE ROSTER-LINE.
+           MOVE SPACES TO ROSTER-LINE.
+           WRITE ROSTER-LINE.
+           STRING "NAME           AGE  GENDER" DELIMITED BY SIZE
+               INTO ROSTER-LINE.
+           WRITE ROSTER-LINE.
+           MOVE 0 TO WS-LINE-COUNT.
+
+       GET-VALID-AGE.
+           MOVE 999 TO WS-AGE.
+           PERFORM UNTIL WS-AGE-VALID
+               DISPLAY "Enter your age (0-120): "
+               ACCEPT WS-AGE
+               IF NOT WS-AGE-VALID
+                   DISPLAY "Invalid age, please re-enter"
+               END-IF
+           END-PERFORM.
+
+       GET-VALID-GENDER.
+           MOVE 'ZZZZ' TO WS-GENDER.
+           PERFORM UNTIL WS-GENDER-VALID
+               DISPLAY "Enter your gender (MALE, FEMA, OTHR): "
+               ACCEPT WS-GENDER
+               IF NOT WS-GENDER-VALID
+                   DISPLAY "Invalid gender, please re-enter"
+               END-IF
+           END-PERFORM.
+
+           COPY ERRHAND.
        END PROGRAM SIMPLE-INPUT-OUTPUT.
