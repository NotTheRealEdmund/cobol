@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Standard batch output header record, shared by every program
+      * that produces a file-driven batch run (run date, job name,
+      * and the record count filled in once the run completes).
+      ******************************************************************
+       01  BATCH-HEADER-RECORD.
+           05 BH-RUN-DATE           PIC X(8).
+           05 BH-JOB-NAME           PIC X(8).
+           05 BH-RECORD-COUNT       PIC 9(7).
