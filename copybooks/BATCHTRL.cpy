@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Standard batch output trailer record, shared by every program
+      * that produces a file-driven batch run (total record count and
+      * control total for the run).
+      ******************************************************************
+       01  BATCH-TRAILER-RECORD.
+           05 BT-TOTAL-COUNT        PIC 9(7).
+           05 BT-CONTROL-TOTAL      PIC 9(11).
