@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Standard audit-trail record, shared by every program that
+      * calls AUDITLOG to record a run entry (timestamp, program-id,
+      * and a short description of the key inputs accepted).
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05 AR-DATE               PIC X(8).
+           05 AR-TIME               PIC X(8).
+           05 AR-PROGRAM-ID         PIC X(8).
+           05 AR-DETAIL             PIC X(56).
