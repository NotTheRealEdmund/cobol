@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Standard abend paragraph, copied into every program's
+      * PROCEDURE DIVISION. Callers MOVE WS-ERROR-PGM, WS-ERROR-MSG,
+      * and WS-ERROR-CODE (see ERRFLDS.cpy) then PERFORM ABEND-PARA to
+      * log the failure to the shared audit trail and terminate
+      * cleanly with the supplied return code.
+      ******************************************************************
+       ABEND-PARA.
+           DISPLAY "ABEND: " WS-ERROR-PGM " - " WS-ERROR-MSG.
+           CALL 'AUDITLOG' USING WS-ERROR-PGM, WS-ERROR-MSG.
+           MOVE WS-ERROR-CODE TO RETURN-CODE.
+           STOP RUN.
