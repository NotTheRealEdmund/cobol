@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Standard abend/error-handling fields, shared by every program's
+      * ABEND-PARA (see ERRHAND.cpy) for a clean, logged termination.
+      ******************************************************************
+       01 WS-ERROR-PGM          PIC X(8).
+       01 WS-ERROR-MSG          PIC X(56).
+       01 WS-ERROR-CODE         PIC 9(4) VALUE 0.
