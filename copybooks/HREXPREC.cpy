@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Standard HR intake export record, matching the downstream HR
+      * system's fixed-width flat-file layout.
+      ******************************************************************
+       01  HR-EXPORT-RECORD.
+           05 HR-EXP-EMP-ID         PIC 9(6).
+           05 HR-EXP-NAME           PIC A(15).
+           05 HR-EXP-AGE            PIC 9(3).
+           05 HR-EXP-GENDER         PIC A(4).
