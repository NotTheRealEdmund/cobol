@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Standard control-count record, shared by every program that
+      * reconciles the record count it actually processed against an
+      * expected count produced earlier in the batch window.
+      ******************************************************************
+       01  CONTROL-COUNT-RECORD.
+           05 CC-PROGRAM-ID         PIC X(8).
+           05 CC-EXPECTED-COUNT     PIC 9(7).
