@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Standard checkpoint record, shared by every program that
+      * supports restarting a batch run partway through.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05 CKPT-PROGRAM-ID       PIC X(8).
+           05 CKPT-RECORDS-DONE     PIC 9(7).
+           05 CKPT-CONTROL-TOTAL    PIC 9(11).
+           05 CKPT-PAGE-NO          PIC 9(3).
