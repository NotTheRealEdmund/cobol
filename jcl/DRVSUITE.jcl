@@ -0,0 +1,71 @@
+//DRVSUITE JOB (ACCTNO),'COBOL SUITE',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* Modification History:
+//*   2026-08-08 - Driving stream for the six-program suite. Runs
+//*                each program in sequence and stops the chain if
+//*                an earlier step ends abnormally instead of
+//*                letting later steps run against bad or missing
+//*                output from the step before them.
+//*****************************************************************
+//STEP010  EXEC PGM=ADDTWO
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//TRANFILE DD DISP=SHR,DSN=PROD.SUITE.TRANFILE
+//TOTALRPT DD DISP=(NEW,CATLG,DELETE),DSN=PROD.SUITE.TOTALRPT,
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//CKPTFILE DD DISP=SHR,DSN=PROD.SUITE.CKPTFILE
+//CTLCNTF  DD DISP=SHR,DSN=PROD.SUITE.CTLCNTF
+//AUDITTRL DD DISP=SHR,DSN=PROD.SUITE.AUDITTRL
+//SYSIN    DD *
+2
+N
+//*
+//STEP020  EXEC PGM=SIMPLIFE,COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SIDEA    DD DISP=SHR,DSN=PROD.SUITE.SIDEA
+//SIDEB    DD DISP=SHR,DSN=PROD.SUITE.SIDEB
+//DIFFRPT  DD DISP=(NEW,CATLG,DELETE),DSN=PROD.SUITE.DIFFRPT,
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//EXCEPTFL DD DISP=(NEW,CATLG,DELETE),DSN=PROD.SUITE.EXCEPTFL,
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//AUDITTRL DD DISP=SHR,DSN=PROD.SUITE.AUDITTRL
+//SYSIN    DD *
+2
+//*
+//STEP030  EXEC PGM=SIMPLIO,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//EMPFILE  DD DISP=SHR,DSN=PROD.SUITE.EMPFILE
+//ROSTRPT  DD DISP=(NEW,CATLG,DELETE),DSN=PROD.SUITE.ROSTRPT,
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//CKPTFILE DD DISP=SHR,DSN=PROD.SUITE.CKPTFILE
+//CTLCNTF  DD DISP=SHR,DSN=PROD.SUITE.CTLCNTF
+//HREXPORT DD DISP=SHR,DSN=PROD.SUITE.HREXPORT
+//AUDITTRL DD DISP=SHR,DSN=PROD.SUITE.AUDITTRL
+//SYSIN    DD *
+4
+N
+9
+//*
+//STEP040  EXEC PGM=INDEXING,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030))
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//CODEFILE DD DISP=SHR,DSN=PROD.SUITE.CODEFILE
+//AUDITTRL DD DISP=SHR,DSN=PROD.SUITE.AUDITTRL
+//SYSIN    DD *
+ABC
+9
+//*
+//STEP050  EXEC PGM=SUBSCRPT,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030),(0,NE,STEP040))
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//STOCKFIL DD DISP=SHR,DSN=PROD.SUITE.STOCKFIL
+//AUDITTRL DD DISP=SHR,DSN=PROD.SUITE.AUDITTRL
+//SYSIN    DD *
+9
+//*
+//STEP060  EXEC PGM=DBLFORLP,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030),(0,NE,STEP040),(0,NE,STEP050))
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//CTLFILE  DD DISP=SHR,DSN=PROD.SUITE.CTLFILE
+//AUDITTRL DD DISP=SHR,DSN=PROD.SUITE.AUDITTRL
+//
